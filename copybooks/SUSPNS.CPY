@@ -0,0 +1,26 @@
+      *================================================================
+      *  SUSPNS - SUSPENSE FILE RECORD LAYOUT
+      *  WRITTEN BY ANY PROGRAM THAT REJECTS A TRANSACTION OR ACCOUNT
+      *  RECORD ON VALIDATION, SO OPERATIONS CAN WORK THE REJECT QUEUE
+      *  INSTEAD OF THE RECORD SIMPLY VANISHING.  SUSP-REJECTED-DATA
+      *  IS REDEFINED PER SOURCE PROGRAM SINCE THE REJECTED RECORD'S
+      *  LAYOUT DEPENDS ON WHAT THAT PROGRAM WAS VALIDATING.
+      *================================================================
+       01  SUSPENSE-RECORD.
+           05  SUSP-SOURCE-PROGRAM  PIC X(9).
+           05  SUSP-REJECT-DATE     PIC 9(8).
+           05  SUSP-ERROR-MESSAGE   PIC X(50).
+           05  SUSP-REJECTED-DATA   PIC X(112).
+           05  SUSP-TRX-DATA REDEFINES SUSP-REJECTED-DATA.
+               10  SUSP-TRX-DATE        PIC 9(8).
+               10  SUSP-TRX-TYPE        PIC X(2).
+               10  SUSP-TRX-AMOUNT      PIC S9(9)V99.
+               10  SUSP-TRX-ACCOUNT     PIC X(20).
+               10  SUSP-TO-ACCOUNT      PIC X(20).
+               10  SUSP-TRX-REACT-FLAG  PIC X(1).
+               10  SUSP-TRX-DESCRIPTION PIC X(50).
+           05  SUSP-ACCT-DATA REDEFINES SUSP-REJECTED-DATA.
+               10  SUSP-ACCOUNT-NUMBER  PIC X(20).
+               10  SUSP-ACCOUNT-TYPE    PIC X(2).
+               10  SUSP-ACCOUNT-STATUS  PIC X(1).
+               10  SUSP-ACCOUNT-BALANCE PIC S9(9)V99.
