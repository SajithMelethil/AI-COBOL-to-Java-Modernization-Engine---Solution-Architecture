@@ -0,0 +1,16 @@
+      *================================================================
+      *  ACCTMSTR - ACCOUNT MASTER FILE RECORD LAYOUT
+      *  SHARED BY ANY PROGRAM THAT OPENS THE ACCTMAST FILE, SO THE
+      *  KEY AND FIELD LAYOUT CANNOT DRIFT BETWEEN PROGRAMS.
+      *================================================================
+       01  ACCT-MASTER-RECORD.
+           05  AM-ACCOUNT-NUMBER    PIC X(20).
+           05  AM-ACCOUNT-TYPE      PIC X(2).
+               88  AM-VALID-TYPE    VALUES 'SA', 'CA', 'LA', 'CC'.
+           05  AM-ACCOUNT-STATUS    PIC X(1).
+               88  AM-ACTIVE-ACCOUNT  VALUE 'A'.
+               88  AM-CLOSED-ACCOUNT  VALUE 'C'.
+               88  AM-DORMANT-ACCOUNT VALUE 'D'.
+           05  AM-CURRENT-BALANCE   PIC S9(9)V99.
+           05  AM-MIN-BALANCE       PIC 9(5)V99.
+           05  AM-OVERDRAFT-LIMIT   PIC 9(5)V99.
