@@ -0,0 +1,13 @@
+      *================================================================
+      *  TRXJRNL - TRANSACTION JOURNAL FILE RECORD LAYOUT
+      *  SHARED BY TRANSLEDG (WHICH WRITES IT) AND ANY REPORTING
+      *  PROGRAM THAT READS THE DAY'S POSTINGS BACK OUT.
+      *================================================================
+       01  TRX-JOURNAL-RECORD.
+           05  TJ-TRX-DATE          PIC 9(8).
+           05  TJ-TRX-TYPE          PIC X(2).
+           05  TJ-TRX-ACCOUNT       PIC X(20).
+           05  TJ-TRX-AMOUNT        PIC S9(9)V99.
+           05  TJ-PRE-BALANCE       PIC S9(9)V99.
+           05  TJ-POST-BALANCE      PIC S9(9)V99.
+           05  TJ-POSTING-TIMESTAMP PIC X(21).
