@@ -0,0 +1,15 @@
+      *================================================================
+      *  TRXREC - TRANSACTION RECORD PASSED TO TRANSLEDG
+      *  SHARED BY TRANSLEDG AND ANY PROGRAM THAT CALLS IT, SO THE
+      *  CALL INTERFACE CANNOT DRIFT BETWEEN PROGRAMS.
+      *================================================================
+       01  TRANSACTION-RECORD.
+           05  TRX-DATE        PIC 9(8).
+           05  TRX-TYPE        PIC X(2).
+               88  VALID-TRX   VALUES 'CR', 'DR', 'TF', 'AD'.
+           05  TRX-AMOUNT      PIC S9(9)V99.
+           05  TRX-ACCOUNT     PIC X(20).
+           05  TO-ACCOUNT      PIC X(20).
+           05  TRX-REACT-FLAG  PIC X(1).
+               88  REACTIVATE-ACCOUNT VALUE 'Y'.
+           05  TRX-DESCRIPTION PIC X(50).
