@@ -0,0 +1,193 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TRXDRIVR.
+000030 AUTHOR.        BANKING-SYSTEMS.
+000040 INSTALLATION.  DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 2026-08-09  BSY  INITIAL VERSION - CHECKPOINT/RESTART BATCH
+000120*              DRIVER FOR TRANSLEDG.  READS A TRANSACTION FILE
+000130*              SEQUENTIALLY, CALLS TRANSLEDG FOR EACH RECORD,
+000140*              AND CHECKPOINTS PROGRESS SO A RERUN AFTER AN
+000150*              ABEND DOES NOT REPOST ALREADY-COMPLETED WORK.
+000155* 2026-08-09  BSY  CHECKPOINT INTERVAL LOWERED TO 1 -- TRANSLEDG
+000156*              HAS NO WAY TO DETECT AN ALREADY-POSTED
+000157*              TRANSACTION, SO ANY INTERVAL GREATER THAN ONE LEFT
+000158*              A WINDOW WHERE AN ABEND BETWEEN CHECKPOINTS WOULD
+000159*              REPOST TRANSACTIONS ON RESTART.
+000160*================================================================
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT BATCH-TRX-FILE ASSIGN TO "BATCHTRX"
+000220         ORGANIZATION IS SEQUENTIAL
+000230         FILE STATUS IS WS-TRX-FILE-STATUS.
+000240
+000250     SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKP"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS CKPT-KEY
+000290         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  BATCH-TRX-FILE.
+000340     COPY TRXREC.
+000350
+000360 FD  CHECKPOINT-FILE.
+000370 01  CHECKPOINT-RECORD.
+000380     05  CKPT-KEY             PIC X(10).
+000390     05  CKPT-LAST-COUNT      PIC 9(8).
+000400     05  CKPT-LAST-DATE       PIC 9(8).
+000410
+000420 WORKING-STORAGE SECTION.
+000430*----------------------------------------------------------------
+000440* FILE STATUS AND CONTROL SWITCHES
+000450*----------------------------------------------------------------
+000460 01  WS-TRX-FILE-STATUS        PIC X(2)  VALUE '00'.
+000470 01  WS-CKPT-FILE-STATUS       PIC X(2)  VALUE '00'.
+000480
+000490 01  WS-EOF-SWITCH             PIC X(1)  VALUE 'N'.
+000500     88  END-OF-TRX-FILE       VALUE 'Y'.
+000510
+000520*----------------------------------------------------------------
+000530* A CHECKPOINT RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+000540* SUCCESSFUL POSTINGS.  ON RESTART, INPUT RECORDS NUMBERED AT OR
+000550* BELOW WS-RESUME-COUNT ARE READ BUT NOT REPOSTED.
+000560*----------------------------------------------------------------
+000570 01  WS-CHECKPOINT-INTERVAL    PIC 9(4)  COMP  VALUE 1.
+000580 01  WS-INPUT-COUNT            PIC 9(8)  COMP  VALUE ZERO.
+000590 01  WS-RESUME-COUNT           PIC 9(8)  COMP  VALUE ZERO.
+000600 01  WS-POSTED-COUNT           PIC 9(8)  COMP  VALUE ZERO.
+000610 01  WS-DIVIDE-QUOTIENT        PIC 9(8)  COMP  VALUE ZERO.
+000620 01  WS-DIVIDE-REMAINDER       PIC 9(8)  COMP  VALUE ZERO.
+000630
+000640 01  WS-CHECKPOINT-KEY-VALUE   PIC X(10) VALUE 'BATCHCKPT1'.
+000650
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000690     PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+000700         UNTIL END-OF-TRX-FILE.
+000710     PERFORM 8000-SAVE-CHECKPOINT THRU 8000-EXIT.
+000720     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000730     STOP RUN.
+000740
+000750*================================================================
+000760* 1000-INITIALIZE - OPEN THE FILES, LOAD OR CREATE THE CHECKPOINT
+000770* RECORD, AND PRIME THE SEQUENTIAL READ
+000780*================================================================
+000790 1000-INITIALIZE.
+000800     OPEN INPUT BATCH-TRX-FILE.
+000805     IF WS-TRX-FILE-STATUS NOT = '00'
+000806         DISPLAY 'ERROR: UNABLE TO OPEN BATCHTRX, STATUS: '
+000807                 WS-TRX-FILE-STATUS
+000808         STOP RUN
+000809     END-IF.
+000810     OPEN I-O CHECKPOINT-FILE.
+000820     IF WS-CKPT-FILE-STATUS = '35'
+000830         PERFORM 1100-CREATE-CHECKPOINT THRU 1100-EXIT
+000835     ELSE
+000836         IF WS-CKPT-FILE-STATUS NOT = '00'
+000837             DISPLAY 'ERROR: UNABLE TO OPEN BATCHCKP, STATUS: '
+000838                     WS-CKPT-FILE-STATUS
+000839             CLOSE BATCH-TRX-FILE
+000840             STOP RUN
+000850         ELSE
+000855             PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT
+000856         END-IF
+000860     END-IF.
+000870     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+000880 1000-EXIT.
+000890     EXIT.
+000900
+000910 1100-CREATE-CHECKPOINT.
+000920     MOVE WS-CHECKPOINT-KEY-VALUE TO CKPT-KEY.
+000930     MOVE ZERO TO CKPT-LAST-COUNT.
+000940     MOVE ZERO TO CKPT-LAST-DATE.
+000950     WRITE CHECKPOINT-RECORD
+000960         INVALID KEY
+000970             DISPLAY 'ERROR: UNABLE TO CREATE CHECKPOINT RECORD'
+000980     END-WRITE.
+000990     MOVE ZERO TO WS-RESUME-COUNT.
+001000 1100-EXIT.
+001010     EXIT.
+001020
+001030 1200-READ-CHECKPOINT.
+001040     MOVE WS-CHECKPOINT-KEY-VALUE TO CKPT-KEY.
+001050     READ CHECKPOINT-FILE
+001060         INVALID KEY
+001070             DISPLAY 'ERROR: CHECKPOINT RECORD NOT FOUND'
+001080             MOVE ZERO TO CKPT-LAST-COUNT
+001090     END-READ.
+001100     MOVE CKPT-LAST-COUNT TO WS-RESUME-COUNT.
+001110     IF WS-RESUME-COUNT > ZERO
+001120         DISPLAY 'RESUMING BATCH AFTER TRANSACTION: '
+001130                 WS-RESUME-COUNT
+001140     END-IF.
+001150 1200-EXIT.
+001160     EXIT.
+001170
+001180*================================================================
+001190* 2000-PROCESS-BATCH - READ AND, IF PAST THE CHECKPOINT, POST
+001200* EACH TRANSACTION RECORD IN THE BATCH
+001210*================================================================
+001220 2000-PROCESS-BATCH.
+001230     ADD 1 TO WS-INPUT-COUNT.
+001240     IF WS-INPUT-COUNT > WS-RESUME-COUNT
+001250         PERFORM 2200-POST-TRANSACTION THRU 2200-EXIT
+001260     END-IF.
+001270     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001280 2000-EXIT.
+001290     EXIT.
+001300
+001310 2100-READ-TRANSACTION.
+001320     READ BATCH-TRX-FILE
+001330         AT END
+001340             MOVE 'Y' TO WS-EOF-SWITCH
+001350     END-READ.
+001360 2100-EXIT.
+001370     EXIT.
+001380
+001390 2200-POST-TRANSACTION.
+001400     CALL 'TRANSLEDG' USING TRANSACTION-RECORD.
+001410     ADD 1 TO WS-POSTED-COUNT.
+001420     MOVE WS-INPUT-COUNT TO CKPT-LAST-COUNT.
+001430     MOVE TRX-DATE TO CKPT-LAST-DATE.
+001440
+001450     DIVIDE WS-POSTED-COUNT BY WS-CHECKPOINT-INTERVAL
+001460         GIVING WS-DIVIDE-QUOTIENT
+001470         REMAINDER WS-DIVIDE-REMAINDER.
+001480     IF WS-DIVIDE-REMAINDER = ZERO
+001490         PERFORM 8000-SAVE-CHECKPOINT THRU 8000-EXIT
+001500     END-IF.
+001510 2200-EXIT.
+001520     EXIT.
+001530
+001540*================================================================
+001550* 8000-SAVE-CHECKPOINT - PERSIST PROGRESS SO A RESTART SKIPS
+001560* FORWARD INSTEAD OF REPOSTING
+001570*================================================================
+001580 8000-SAVE-CHECKPOINT.
+001590     MOVE WS-CHECKPOINT-KEY-VALUE TO CKPT-KEY.
+001600     REWRITE CHECKPOINT-RECORD
+001610         INVALID KEY
+001620             DISPLAY 'ERROR: CHECKPOINT REWRITE FAILED'
+001630     END-REWRITE.
+001640 8000-EXIT.
+001650     EXIT.
+001660
+001670*================================================================
+001680* 9000-TERMINATE
+001690*================================================================
+001700 9000-TERMINATE.
+001710     CLOSE BATCH-TRX-FILE.
+001720     CLOSE CHECKPOINT-FILE.
+001730     DISPLAY 'BATCH RUN COMPLETE - TRANSACTIONS POSTED: '
+001740             WS-POSTED-COUNT.
+001750 9000-EXIT.
+001760     EXIT.
