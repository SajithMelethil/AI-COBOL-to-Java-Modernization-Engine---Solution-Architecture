@@ -0,0 +1,243 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    INTCALC.
+000030 AUTHOR.        BANKING-SYSTEMS.
+000040 INSTALLATION.  DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 2026-08-09  BSY  INITIAL VERSION - MONTHLY SAVINGS INTEREST
+000120*              CALCULATION AND POSTING BATCH.  POSTS THROUGH
+000130*              TRANSLEDG SO EACH PAYMENT GETS A NORMAL CR
+000140*              JOURNAL ENTRY.
+000145* 2026-08-09  BSY  TRXJRNL ACCUMULATES ACROSS EVERY RUN, SO THE
+000146*              MINIMUM-DIP SCAN IS NOW BOUNDED TO POSTINGS DATED
+000147*              WITHIN THE CURRENT ACCRUAL MONTH -- OTHERWISE AN
+000148*              ACCOUNT THAT DIPPED ONCE, EVER, WOULD STAY ON THE
+000149*              REDUCED RATE PERMANENTLY.
+000150* 2026-08-09  BSY  WS-PERIOD-START-DATE NOW TRUNCATES WITH
+000151*              FUNCTION INTEGER -- THE PLAIN (RUN-DATE / 100) * 100
+000152*              DIVISION DID NOT DROP THE DAY DIGITS AND WAS
+000153*              YIELDING RUN-DATE + 1, WHICH MADE THE MINIMUM-DIP
+000154*              SCAN RANGE EMPTY ON EVERY RUN.
+000155*================================================================
+000160
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS DYNAMIC
+000230         RECORD KEY IS AM-ACCOUNT-NUMBER
+000240         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000250
+000260     SELECT TRX-JOURNAL-FILE ASSIGN TO "TRXJRNL"
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS WS-JRNL-FILE-STATUS.
+000290
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  ACCT-MASTER-FILE.
+000330     COPY ACCTMSTR.
+000340
+000350 FD  TRX-JOURNAL-FILE.
+000360     COPY TRXJRNL.
+000370
+000380 WORKING-STORAGE SECTION.
+000390*----------------------------------------------------------------
+000400* FILE STATUS AND CONTROL SWITCHES
+000410*----------------------------------------------------------------
+000420 01  WS-ACCT-FILE-STATUS       PIC X(2)  VALUE '00'.
+000430 01  WS-JRNL-FILE-STATUS       PIC X(2)  VALUE '00'.
+000440
+000450 01  WS-EOF-SWITCH             PIC X(1)  VALUE 'N'.
+000460     88  END-OF-MASTER         VALUE 'Y'.
+000470
+000480 01  WS-JSCAN-EOF-SWITCH       PIC X(1)  VALUE 'N'.
+000490     88  END-OF-JOURNAL-SCAN   VALUE 'Y'.
+000500
+000510 01  WS-DIP-SWITCH             PIC X(1)  VALUE 'N'.
+000520     88  DIPPED-BELOW-MIN      VALUE 'Y'.
+000530
+000540 01  WS-RUN-DATE               PIC 9(8)  VALUE ZERO.
+000545 01  WS-PERIOD-START-DATE      PIC 9(8)  VALUE ZERO.
+000550
+000560*----------------------------------------------------------------
+000570* TIERED MONTHLY RATE TABLE - ACCOUNTS THAT STAYED AT OR ABOVE
+000580* MIN-BALANCE ALL PERIOD EARN THE STANDARD RATE; ACCOUNTS THAT
+000590* DIPPED BELOW IT AT ANY POINT EARN THE REDUCED RATE.  RATES ARE
+000600* ANNUAL; ONE TWELFTH IS APPLIED EACH MONTHLY RUN.
+000610*----------------------------------------------------------------
+000620 01  WS-STANDARD-RATE          PIC 9V9(4) VALUE 0.0250.
+000630 01  WS-REDUCED-RATE           PIC 9V9(4) VALUE 0.0010.
+000640 01  WS-APPLICABLE-RATE        PIC 9V9(4) VALUE ZERO.
+000650 01  WS-INTEREST-AMOUNT        PIC S9(9)V99 VALUE ZERO.
+000660
+000670*----------------------------------------------------------------
+000680* QUALIFYING SAVINGS ACCOUNTS ARE STAGED HERE DURING THE MASTER
+000690* PASS AND POSTED THROUGH TRANSLEDG DURING THE SECOND PASS, SO
+000700* ACCTMAST IS NEVER HELD OPEN BY THIS PROGRAM WHILE TRANSLEDG
+000710* ALSO HAS IT OPEN.
+000720*----------------------------------------------------------------
+000730 01  WS-SA-TABLE-MAX           PIC 9(4)  COMP  VALUE 2000.
+000740 01  WS-SA-ACCOUNT-COUNT       PIC 9(4)  COMP  VALUE ZERO.
+000750 01  WS-SA-INDEX               PIC 9(4)  COMP  VALUE ZERO.
+000760
+000770 01  SA-ACCOUNT-TABLE.
+000780     05  SA-ACCOUNT-ENTRY OCCURS 2000 TIMES.
+000790         10  SA-ACCT-NUMBER    PIC X(20).
+000800         10  SA-INTEREST-AMOUNT PIC S9(9)V99.
+000810
+000820     COPY TRXREC.
+000830
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000870     PERFORM 2000-BUILD-INTEREST-TABLE THRU 2000-EXIT
+000880         UNTIL END-OF-MASTER.
+000890     CLOSE ACCT-MASTER-FILE.
+000900     PERFORM 3000-POST-INTEREST THRU 3000-EXIT
+000910         VARYING WS-SA-INDEX FROM 1 BY 1
+000920         UNTIL WS-SA-INDEX > WS-SA-ACCOUNT-COUNT.
+000930     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000940     STOP RUN.
+000950
+000960*================================================================
+000970* 1000-INITIALIZE - OPEN THE MASTER, PRIME THE SEQUENTIAL READ
+000980*================================================================
+000990 1000-INITIALIZE.
+001000     OPEN INPUT ACCT-MASTER-FILE.
+001001     IF WS-ACCT-FILE-STATUS NOT = '00'
+001002         DISPLAY 'ERROR: UNABLE TO OPEN ACCTMAST, STATUS: '
+001003                 WS-ACCT-FILE-STATUS
+001004         STOP RUN
+001005     END-IF.
+001010     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001015     COMPUTE WS-PERIOD-START-DATE =
+001016         FUNCTION INTEGER(WS-RUN-DATE / 100) * 100 + 1.
+001020     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001030 1000-EXIT.
+001040     EXIT.
+001050
+001060*================================================================
+001070* 2000-BUILD-INTEREST-TABLE - EVALUATE EACH ACTIVE SAVINGS
+001080* ACCOUNT IN ACCTMAST KEY ORDER
+001090*================================================================
+001100 2000-BUILD-INTEREST-TABLE.
+001110     IF AM-ACCOUNT-TYPE = 'SA' AND AM-ACCOUNT-STATUS = 'A'
+001120         PERFORM 2200-EVALUATE-ACCOUNT THRU 2200-EXIT
+001130     END-IF.
+001140     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001150 2000-EXIT.
+001160     EXIT.
+001170
+001180 2100-READ-MASTER.
+001190     READ ACCT-MASTER-FILE NEXT RECORD
+001200         AT END
+001210             MOVE 'Y' TO WS-EOF-SWITCH
+001220     END-READ.
+001230 2100-EXIT.
+001240     EXIT.
+001250
+001260 2200-EVALUATE-ACCOUNT.
+001270     PERFORM 2300-CHECK-MINIMUM-DIP THRU 2300-EXIT.
+001280
+001290     IF DIPPED-BELOW-MIN
+001300         MOVE WS-REDUCED-RATE TO WS-APPLICABLE-RATE
+001310     ELSE
+001320         MOVE WS-STANDARD-RATE TO WS-APPLICABLE-RATE
+001330     END-IF.
+001340
+001350     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+001360         AM-CURRENT-BALANCE * WS-APPLICABLE-RATE / 12.
+001370
+001380     IF WS-INTEREST-AMOUNT > ZERO
+001390         PERFORM 2400-ADD-TABLE-ENTRY THRU 2400-EXIT
+001400     END-IF.
+001410 2200-EXIT.
+001420     EXIT.
+001430
+001440*================================================================
+001450* 2300-CHECK-MINIMUM-DIP - SCAN THE PERIOD'S JOURNAL FOR ANY
+001460* POSTING THAT LEFT THIS ACCOUNT BELOW ITS MIN-BALANCE
+001470*================================================================
+001480 2300-CHECK-MINIMUM-DIP.
+001490     MOVE 'N' TO WS-DIP-SWITCH.
+001500     MOVE 'N' TO WS-JSCAN-EOF-SWITCH.
+001510     OPEN INPUT TRX-JOURNAL-FILE.
+001515     IF WS-JRNL-FILE-STATUS NOT = '00'
+001516         DISPLAY 'ERROR: UNABLE TO OPEN TRXJRNL, STATUS: '
+001517                 WS-JRNL-FILE-STATUS
+001518         MOVE 'Y' TO WS-JSCAN-EOF-SWITCH
+001519         GO TO 2300-EXIT
+001520     END-IF.
+001521     PERFORM 2310-READ-JOURNAL THRU 2310-EXIT.
+001530     PERFORM 2320-SCAN-JOURNAL THRU 2320-EXIT
+001540         UNTIL END-OF-JOURNAL-SCAN.
+001550     CLOSE TRX-JOURNAL-FILE.
+001560 2300-EXIT.
+001570     EXIT.
+001580
+001590 2310-READ-JOURNAL.
+001600     READ TRX-JOURNAL-FILE
+001610         AT END
+001620             MOVE 'Y' TO WS-JSCAN-EOF-SWITCH
+001630     END-READ.
+001640 2310-EXIT.
+001650     EXIT.
+001660
+001670 2320-SCAN-JOURNAL.
+001680     IF TJ-TRX-ACCOUNT = AM-ACCOUNT-NUMBER
+001685             AND TJ-TRX-DATE >= WS-PERIOD-START-DATE
+001687             AND TJ-TRX-DATE <= WS-RUN-DATE
+001690             AND TJ-POST-BALANCE < AM-MIN-BALANCE
+001700         MOVE 'Y' TO WS-DIP-SWITCH
+001710     END-IF.
+001720     PERFORM 2310-READ-JOURNAL THRU 2310-EXIT.
+001730 2320-EXIT.
+001740     EXIT.
+001750
+001760*================================================================
+001770* 2400-ADD-TABLE-ENTRY - STAGE THE COMPUTED INTEREST FOR POSTING
+001780*================================================================
+001790 2400-ADD-TABLE-ENTRY.
+001800     IF WS-SA-ACCOUNT-COUNT NOT < WS-SA-TABLE-MAX
+001810         DISPLAY 'WARNING: INTEREST TABLE FULL, SKIPPED: '
+001820                 AM-ACCOUNT-NUMBER
+001830         GO TO 2400-EXIT
+001840     END-IF.
+001850
+001860     ADD 1 TO WS-SA-ACCOUNT-COUNT.
+001870     MOVE AM-ACCOUNT-NUMBER
+001880         TO SA-ACCT-NUMBER (WS-SA-ACCOUNT-COUNT).
+001890     MOVE WS-INTEREST-AMOUNT
+001900         TO SA-INTEREST-AMOUNT (WS-SA-ACCOUNT-COUNT).
+001910 2400-EXIT.
+001920     EXIT.
+001930
+001940*================================================================
+001950* 3000-POST-INTEREST - CALL TRANSLEDG TO POST EACH STAGED
+001960* INTEREST PAYMENT AS A NORMAL CR TRANSACTION
+001970*================================================================
+001980 3000-POST-INTEREST.
+001990     MOVE WS-RUN-DATE TO TRX-DATE.
+002000     MOVE 'CR' TO TRX-TYPE.
+002010     MOVE SA-ACCT-NUMBER (WS-SA-INDEX) TO TRX-ACCOUNT.
+002020     MOVE SA-INTEREST-AMOUNT (WS-SA-INDEX) TO TRX-AMOUNT.
+002030     MOVE SPACES TO TO-ACCOUNT.
+002040     MOVE 'N' TO TRX-REACT-FLAG.
+002050     MOVE 'MONTHLY INTEREST' TO TRX-DESCRIPTION.
+002060     CALL 'TRANSLEDG' USING TRANSACTION-RECORD.
+002070 3000-EXIT.
+002080     EXIT.
+002090
+002100*================================================================
+002110* 9000-TERMINATE
+002120*================================================================
+002130 9000-TERMINATE.
+002140     DISPLAY 'INTEREST RUN COMPLETE - ACCOUNTS PAID: '
+002150             WS-SA-ACCOUNT-COUNT.
+002160 9000-EXIT.
+002170     EXIT.
