@@ -0,0 +1,310 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EODSUMRY.
+000030 AUTHOR.        BANKING-SYSTEMS.
+000040 INSTALLATION.  DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 2026-08-09  BSY  INITIAL VERSION - END OF DAY LEDGER SUMMARY
+000120*              SPLIT BY TRANSACTION TYPE AND ACCOUNT TYPE, READ
+000130*              FROM THE TRXJRNL JOURNAL WRITTEN BY TRANSLEDG.
+000135* 2026-08-09  BSY  TRXJRNL ACCUMULATES ACROSS EVERY RUN, SO
+000136*              JOURNAL RECORDS ARE NOW FILTERED TO TJ-TRX-DATE =
+000137*              WS-RUN-DATE BEFORE THEY ARE ACCUMULATED, OR A
+000138*              RERUN WOULD RESTATE EVERY PRIOR DAY'S VOLUME TOO.
+000141* 2026-08-09  BSY  ALL THREE OPENS IN 1000-INITIALIZE ARE NOW
+000142*              STATUS-CHECKED SO A MISSING TRXJRNL OR ACCTMAST
+000143*              STOPS THE RUN INSTEAD OF SILENTLY PRINTING AN
+000144*              ALL-ZERO REPORT.
+000145*================================================================
+000150
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT TRX-JOURNAL-FILE ASSIGN TO "TRXJRNL"
+000200         ORGANIZATION IS SEQUENTIAL
+000210         FILE STATUS IS WS-JRNL-FILE-STATUS.
+000220
+000230     SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS AM-ACCOUNT-NUMBER
+000270         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000280
+000290     SELECT PRINT-FILE ASSIGN TO "EODRPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-PRNT-FILE-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  TRX-JOURNAL-FILE.
+000360     COPY TRXJRNL.
+000370
+000380 FD  ACCT-MASTER-FILE.
+000390     COPY ACCTMSTR.
+000400
+000410 FD  PRINT-FILE.
+000420 01  PRINT-LINE              PIC X(80).
+000430
+000440 WORKING-STORAGE SECTION.
+000450*----------------------------------------------------------------
+000460* FILE STATUS AND CONTROL SWITCHES
+000470*----------------------------------------------------------------
+000480 01  WS-JRNL-FILE-STATUS     PIC X(2)  VALUE '00'.
+000490 01  WS-ACCT-FILE-STATUS     PIC X(2)  VALUE '00'.
+000500 01  WS-PRNT-FILE-STATUS     PIC X(2)  VALUE '00'.
+000510
+000520 01  WS-EOF-SWITCH           PIC X(1)  VALUE 'N'.
+000530     88  END-OF-JOURNAL      VALUE 'Y'.
+000540
+000550 01  WS-RUN-DATE             PIC 9(8)  VALUE ZERO.
+000560
+000570*----------------------------------------------------------------
+000580* SUBSCRIPTS
+000590*----------------------------------------------------------------
+000600 01  WS-SUB-TYPE             PIC 9(1)  COMP  VALUE ZERO.
+000610 01  WS-SUB-ACCT             PIC 9(1)  COMP  VALUE ZERO.
+000620
+000630 01  WS-UNMATCHED-COUNT      PIC 9(7)  COMP  VALUE ZERO.
+000640
+000650*----------------------------------------------------------------
+000660* VOLUME/DOLLAR BREAKDOWN - ROW PER TRX-TYPE, COLUMN PER
+000670* ACCOUNT-TYPE.  ROW 1-4 IS CR/DR/TF/AD, COLUMN 1-4 IS
+000680* SA/CA/LA/CC, IN THAT ORDER.
+000690*----------------------------------------------------------------
+000700 01  SUMMARY-TABLE.
+000710     05  SUMM-TRX-TYPE OCCURS 4 TIMES.
+000720         10  SUMM-ACCT-TYPE OCCURS 4 TIMES.
+000730             15  SUMM-COUNT       PIC 9(7)     COMP  VALUE ZERO.
+000740             15  SUMM-AMOUNT      PIC S9(9)V99       VALUE ZERO.
+000750
+000760 01  WS-GRAND-COUNT           PIC 9(7)     COMP  VALUE ZERO.
+000770 01  WS-GRAND-AMOUNT          PIC S9(9)V99       VALUE ZERO.
+000780
+000790*----------------------------------------------------------------
+000800* REPORT LINE WORK AREAS
+000810*----------------------------------------------------------------
+000820 01  WS-TRX-TYPE-CODE.
+000830     05  FILLER               PIC X(2)  VALUE 'CR'.
+000840     05  FILLER               PIC X(2)  VALUE 'DR'.
+000850     05  FILLER               PIC X(2)  VALUE 'TF'.
+000860     05  FILLER               PIC X(2)  VALUE 'AD'.
+000870 01  FILLER REDEFINES WS-TRX-TYPE-CODE.
+000880     05  WS-TRX-TYPE-ENTRY    PIC X(2)  OCCURS 4 TIMES.
+000890
+000900 01  WS-ACCT-TYPE-CODE.
+000910     05  FILLER               PIC X(2)  VALUE 'SA'.
+000920     05  FILLER               PIC X(2)  VALUE 'CA'.
+000930     05  FILLER               PIC X(2)  VALUE 'LA'.
+000940     05  FILLER               PIC X(2)  VALUE 'CC'.
+000950 01  FILLER REDEFINES WS-ACCT-TYPE-CODE.
+000960     05  WS-ACCT-TYPE-ENTRY   PIC X(2)  OCCURS 4 TIMES.
+000970
+000980 01  WS-HEADING-1.
+000990     05  FILLER               PIC X(30) VALUE
+001000         'END OF DAY LEDGER SUMMARY'.
+001010     05  FILLER               PIC X(10) VALUE 'RUN DATE: '.
+001020     05  WS-HDG-RUN-DATE      PIC 9(8).
+001030
+001040 01  WS-HEADING-2.
+001050     05  FILLER               PIC X(6)  VALUE 'TRX'.
+001060     05  FILLER               PIC X(6)  VALUE 'ACCT'.
+001070     05  FILLER               PIC X(14) VALUE 'TRANSACTION'.
+001080     05  FILLER               PIC X(18) VALUE 'DOLLAR'.
+001090
+001100 01  WS-HEADING-3.
+001110     05  FILLER               PIC X(6)  VALUE 'TYPE'.
+001120     05  FILLER               PIC X(6)  VALUE 'TYPE'.
+001130     05  FILLER               PIC X(14) VALUE 'COUNT'.
+001140     05  FILLER               PIC X(18) VALUE 'AMOUNT'.
+001150
+001160 01  WS-DETAIL-LINE.
+001170     05  WS-DTL-TRX-TYPE      PIC X(6).
+001180     05  WS-DTL-ACCT-TYPE     PIC X(6).
+001190     05  WS-DTL-COUNT         PIC ZZZ,ZZ9    BLANK WHEN ZERO.
+001200     05  FILLER               PIC X(6).
+001210     05  WS-DTL-AMOUNT        PIC Z,ZZZ,ZZ9.99-.
+001220
+001230 01  WS-TOTAL-LINE.
+001240     05  FILLER               PIC X(12) VALUE 'GRAND TOTAL'.
+001250     05  WS-TOT-COUNT         PIC ZZZ,ZZ9    BLANK WHEN ZERO.
+001260     05  FILLER               PIC X(6).
+001270     05  WS-TOT-AMOUNT        PIC Z,ZZZ,ZZ9.99-.
+001280
+001290 01  WS-UNMATCHED-LINE.
+001300     05  FILLER               PIC X(40) VALUE
+001310         'JOURNAL ENTRIES WITH NO ACCOUNT MASTER:'.
+001320     05  WS-UNM-COUNT         PIC ZZZ,ZZ9    BLANK WHEN ZERO.
+001330
+001340 PROCEDURE DIVISION.
+001350 0000-MAINLINE.
+001360     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001370     PERFORM 2000-PROCESS-JOURNAL THRU 2000-EXIT
+001380         UNTIL END-OF-JOURNAL.
+001390     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+001400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001410     STOP RUN.
+001420
+001430*================================================================
+001440* 1000-INITIALIZE - OPEN FILES, PRIME THE READ
+001450*================================================================
+001460 1000-INITIALIZE.
+001470     OPEN INPUT  TRX-JOURNAL-FILE.
+001471     IF WS-JRNL-FILE-STATUS NOT = '00'
+001472         DISPLAY 'ERROR: UNABLE TO OPEN TRXJRNL, STATUS: '
+001473                 WS-JRNL-FILE-STATUS
+001474         STOP RUN
+001475     END-IF.
+001480     OPEN INPUT  ACCT-MASTER-FILE.
+001481     IF WS-ACCT-FILE-STATUS NOT = '00'
+001482         DISPLAY 'ERROR: UNABLE TO OPEN ACCTMAST, STATUS: '
+001483                 WS-ACCT-FILE-STATUS
+001484         CLOSE TRX-JOURNAL-FILE
+001485         STOP RUN
+001486     END-IF.
+001490     OPEN OUTPUT PRINT-FILE.
+001491     IF WS-PRNT-FILE-STATUS NOT = '00'
+001492         DISPLAY 'ERROR: UNABLE TO OPEN EODRPT, STATUS: '
+001493                 WS-PRNT-FILE-STATUS
+001494         CLOSE TRX-JOURNAL-FILE
+001495         CLOSE ACCT-MASTER-FILE
+001496         STOP RUN
+001497     END-IF.
+001500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001510     PERFORM 2100-READ-JOURNAL THRU 2100-EXIT.
+001520 1000-EXIT.
+001530     EXIT.
+001540
+001550*================================================================
+001560* 2000-PROCESS-JOURNAL - ACCUMULATE ONE JOURNAL RECORD INTO THE
+001570* TRX-TYPE / ACCOUNT-TYPE BREAKDOWN
+001580*================================================================
+001590 2000-PROCESS-JOURNAL.
+001595     IF TJ-TRX-DATE = WS-RUN-DATE
+001600         PERFORM 2200-DETERMINE-TRX-INDEX THRU 2200-EXIT
+001610         PERFORM 2300-DETERMINE-ACCT-INDEX THRU 2300-EXIT
+001620
+001630         IF WS-SUB-TYPE > ZERO AND WS-SUB-ACCT > ZERO
+001640             ADD 1 TO SUMM-COUNT (WS-SUB-TYPE, WS-SUB-ACCT)
+001650             ADD TJ-TRX-AMOUNT
+001655                 TO SUMM-AMOUNT (WS-SUB-TYPE, WS-SUB-ACCT)
+001660             ADD 1 TO WS-GRAND-COUNT
+001670             ADD TJ-TRX-AMOUNT TO WS-GRAND-AMOUNT
+001680         END-IF
+001685     END-IF.
+001690
+001700     PERFORM 2100-READ-JOURNAL THRU 2100-EXIT.
+001710 2000-EXIT.
+001720     EXIT.
+001730
+001740 2100-READ-JOURNAL.
+001750     READ TRX-JOURNAL-FILE
+001760         AT END
+001770             MOVE 'Y' TO WS-EOF-SWITCH
+001780     END-READ.
+001790 2100-EXIT.
+001800     EXIT.
+001810
+001820 2200-DETERMINE-TRX-INDEX.
+001830     EVALUATE TJ-TRX-TYPE
+001840         WHEN 'CR'
+001850             MOVE 1 TO WS-SUB-TYPE
+001860         WHEN 'DR'
+001870             MOVE 2 TO WS-SUB-TYPE
+001880         WHEN 'TF'
+001890             MOVE 3 TO WS-SUB-TYPE
+001900         WHEN 'AD'
+001910             MOVE 4 TO WS-SUB-TYPE
+001920         WHEN OTHER
+001930             MOVE ZERO TO WS-SUB-TYPE
+001940     END-EVALUATE.
+001950 2200-EXIT.
+001960     EXIT.
+001970
+001980*================================================================
+001990* 2300-DETERMINE-ACCT-INDEX - LOOK THE POSTING'S ACCOUNT UP ON
+002000* THE MASTER TO FIND ITS ACCOUNT-TYPE.  ACCOUNTS THAT NO LONGER
+002010* EXIST ON THE MASTER ARE COUNTED AS UNMATCHED RATHER THAN
+002020* DROPPED SILENTLY.
+002030*================================================================
+002040 2300-DETERMINE-ACCT-INDEX.
+002050     MOVE ZERO TO WS-SUB-ACCT.
+002060     MOVE TJ-TRX-ACCOUNT TO AM-ACCOUNT-NUMBER.
+002070     READ ACCT-MASTER-FILE
+002080         INVALID KEY
+002090             ADD 1 TO WS-UNMATCHED-COUNT
+002100             GO TO 2300-EXIT
+002110     END-READ.
+002120
+002130     EVALUATE AM-ACCOUNT-TYPE
+002140         WHEN 'SA'
+002150             MOVE 1 TO WS-SUB-ACCT
+002160         WHEN 'CA'
+002170             MOVE 2 TO WS-SUB-ACCT
+002180         WHEN 'LA'
+002190             MOVE 3 TO WS-SUB-ACCT
+002200         WHEN 'CC'
+002210             MOVE 4 TO WS-SUB-ACCT
+002220         WHEN OTHER
+002230             MOVE ZERO TO WS-SUB-ACCT
+002240     END-EVALUATE.
+002250 2300-EXIT.
+002260     EXIT.
+002270
+002280*================================================================
+002290* 3000-PRINT-REPORT - WRITE HEADINGS, ONE DETAIL LINE PER
+002300* TRX-TYPE / ACCOUNT-TYPE COMBINATION, THEN THE GRAND TOTAL
+002310*================================================================
+002320 3000-PRINT-REPORT.
+002330     MOVE WS-RUN-DATE TO WS-HDG-RUN-DATE.
+002340     MOVE WS-HEADING-1 TO PRINT-LINE.
+002350     WRITE PRINT-LINE.
+002360     MOVE WS-HEADING-2 TO PRINT-LINE.
+002370     WRITE PRINT-LINE.
+002380     MOVE WS-HEADING-3 TO PRINT-LINE.
+002390     WRITE PRINT-LINE.
+002400
+002410     PERFORM 3100-PRINT-TRX-TYPE THRU 3100-EXIT
+002420         VARYING WS-SUB-TYPE FROM 1 BY 1
+002430         UNTIL WS-SUB-TYPE > 4.
+002440
+002450     MOVE WS-GRAND-COUNT TO WS-TOT-COUNT.
+002460     MOVE WS-GRAND-AMOUNT TO WS-TOT-AMOUNT.
+002470     MOVE WS-TOTAL-LINE TO PRINT-LINE.
+002480     WRITE PRINT-LINE.
+002490
+002500     MOVE WS-UNMATCHED-COUNT TO WS-UNM-COUNT.
+002510     MOVE WS-UNMATCHED-LINE TO PRINT-LINE.
+002520     WRITE PRINT-LINE.
+002530 3000-EXIT.
+002540     EXIT.
+002550
+002560 3100-PRINT-TRX-TYPE.
+002570     PERFORM 3200-PRINT-ACCT-TYPE THRU 3200-EXIT
+002580         VARYING WS-SUB-ACCT FROM 1 BY 1
+002590         UNTIL WS-SUB-ACCT > 4.
+002600 3100-EXIT.
+002610     EXIT.
+002620
+002630 3200-PRINT-ACCT-TYPE.
+002640     MOVE WS-TRX-TYPE-ENTRY (WS-SUB-TYPE) TO WS-DTL-TRX-TYPE.
+002650     MOVE WS-ACCT-TYPE-ENTRY (WS-SUB-ACCT) TO WS-DTL-ACCT-TYPE.
+002660     MOVE SUMM-COUNT (WS-SUB-TYPE, WS-SUB-ACCT) TO WS-DTL-COUNT.
+002670     MOVE SUMM-AMOUNT (WS-SUB-TYPE, WS-SUB-ACCT) TO WS-DTL-AMOUNT.
+002680     MOVE WS-DETAIL-LINE TO PRINT-LINE.
+002690     WRITE PRINT-LINE.
+002700 3200-EXIT.
+002710     EXIT.
+002720
+002730*================================================================
+002740* 9000-TERMINATE - CLOSE FILES
+002750*================================================================
+002760 9000-TERMINATE.
+002770     CLOSE TRX-JOURNAL-FILE.
+002780     CLOSE ACCT-MASTER-FILE.
+002790     CLOSE PRINT-FILE.
+002800 9000-EXIT.
+002810     EXIT.
