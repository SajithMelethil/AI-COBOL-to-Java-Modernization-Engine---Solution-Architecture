@@ -3,16 +3,35 @@
        AUTHOR. BANKING-SYSTEMS.
        DATE-WRITTEN. 2024-01-15.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRX-JOURNAL-FILE ASSIGN TO "TRXJRNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-FILE-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  TRANSACTION-RECORD.
-           05  TRX-DATE        PIC 9(8).
-           05  TRX-TYPE        PIC X(2).
-               88  VALID-TRX   VALUES 'CR', 'DR', 'TF', 'AD'.
-           05  TRX-AMOUNT      PIC S9(9)V99.
-           05  TRX-ACCOUNT     PIC X(20).
-           05  TRX-DESCRIPTION PIC X(50).
+       FILE SECTION.
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTMSTR.
 
+       FD  TRX-JOURNAL-FILE.
+           COPY TRXJRNL.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPNS.
+
+       WORKING-STORAGE SECTION.
        01  LEDGER-SUMMARY.
            05  TOTAL-CREDITS   PIC S9(9)V99 VALUE ZEROS.
            05  TOTAL-DEBITS    PIC S9(9)V99 VALUE ZEROS.
@@ -21,20 +40,57 @@
 
        01  CURRENT-BALANCE     PIC S9(9)V99 VALUE ZEROS.
 
+       01  WS-PRE-BALANCE      PIC S9(9)V99 VALUE ZEROS.
+       01  WS-TO-PRE-BALANCE   PIC S9(9)V99 VALUE ZEROS.
+
+       01  WS-ACCT-FILE-STATUS PIC X(2)     VALUE '00'.
+       01  WS-JRNL-FILE-STATUS PIC X(2)     VALUE '00'.
+       01  WS-SUSP-FILE-STATUS PIC X(2)     VALUE '00'.
+
+       LINKAGE SECTION.
+           COPY TRXREC.
+
        PROCEDURE DIVISION USING TRANSACTION-RECORD.
        PROCESS-TRANSACTION.
+           OPEN EXTEND SUSPENSE-FILE.
+           IF WS-SUSP-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN SUSPFILE, STATUS: '
+                       WS-SUSP-FILE-STATUS
+               EXIT PROGRAM
+           END-IF.
+
            IF NOT VALID-TRX
-               DISPLAY 'ERROR: INVALID TRANSACTION TYPE: ' 
+               MOVE 'INVALID TRANSACTION TYPE' TO SUSP-ERROR-MESSAGE
+               PERFORM WRITE-SUSPENSE-RECORD
+               DISPLAY 'ERROR: INVALID TRANSACTION TYPE: '
                        TRX-TYPE
+               CLOSE SUSPENSE-FILE
                EXIT PROGRAM
            END-IF.
-           
+
            PERFORM VALIDATE-TRANSACTION.
-           
-           IF TRX-COUNT = 0
-               MOVE 50000.00 TO CURRENT-BALANCE
+
+           OPEN I-O ACCT-MASTER-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN ACCTMAST, STATUS: '
+                       WS-ACCT-FILE-STATUS
+               CLOSE SUSPENSE-FILE
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN EXTEND TRX-JOURNAL-FILE.
+           IF WS-JRNL-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN TRXJRNL, STATUS: '
+                       WS-JRNL-FILE-STATUS
+               CLOSE ACCT-MASTER-FILE
+               CLOSE SUSPENSE-FILE
+               EXIT PROGRAM
            END-IF.
-           
+
+           PERFORM READ-ACCOUNT-MASTER.
+           PERFORM CHECK-ACCOUNT-STATUS.
+           MOVE CURRENT-BALANCE TO WS-PRE-BALANCE.
+
            EVALUATE TRX-TYPE
                WHEN 'CR'
                    PERFORM PROCESS-CREDIT
@@ -45,46 +101,200 @@
                WHEN 'AD'
                    PERFORM PROCESS-ADJUSTMENT
            END-EVALUATE.
-           
+
            ADD 1 TO TRX-COUNT.
            PERFORM UPDATE-LEDGER.
-           
-           DISPLAY 'TRANSACTION PROCESSED: ' TRX-TYPE 
+           IF TRX-TYPE NOT = 'TF'
+               PERFORM REWRITE-ACCOUNT-MASTER
+           END-IF.
+           PERFORM CLOSE-FILES.
+
+           DISPLAY 'TRANSACTION PROCESSED: ' TRX-TYPE
                    ' AMOUNT: ' TRX-AMOUNT
                    ' NEW BALANCE: ' CURRENT-BALANCE.
+           EXIT PROGRAM.
 
        VALIDATE-TRANSACTION.
            IF TRX-AMOUNT <= 0
+               MOVE 'INVALID AMOUNT' TO SUSP-ERROR-MESSAGE
+               PERFORM WRITE-SUSPENSE-RECORD
                DISPLAY 'ERROR: INVALID AMOUNT: ' TRX-AMOUNT
+               CLOSE SUSPENSE-FILE
                EXIT PROGRAM
            END-IF.
-           
+
            IF TRX-ACCOUNT = SPACES
+               MOVE 'ACCOUNT NUMBER REQUIRED' TO SUSP-ERROR-MESSAGE
+               PERFORM WRITE-SUSPENSE-RECORD
                DISPLAY 'ERROR: ACCOUNT NUMBER REQUIRED'
+               CLOSE SUSPENSE-FILE
+               EXIT PROGRAM
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE ACCT-MASTER-FILE.
+           CLOSE TRX-JOURNAL-FILE.
+           CLOSE SUSPENSE-FILE.
+
+       READ-ACCOUNT-MASTER.
+           MOVE TRX-ACCOUNT TO AM-ACCOUNT-NUMBER.
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   MOVE 'ACCOUNT NOT ON FILE' TO SUSP-ERROR-MESSAGE
+                   PERFORM WRITE-SUSPENSE-RECORD
+                   DISPLAY 'ERROR: ACCOUNT NOT ON FILE: ' TRX-ACCOUNT
+                   PERFORM CLOSE-FILES
+                   EXIT PROGRAM
+           END-READ.
+           MOVE AM-CURRENT-BALANCE TO CURRENT-BALANCE.
+
+       CHECK-ACCOUNT-STATUS.
+           IF AM-CLOSED-ACCOUNT
+               MOVE 'ACCOUNT IS CLOSED' TO SUSP-ERROR-MESSAGE
+               PERFORM WRITE-SUSPENSE-RECORD
+               DISPLAY 'ERROR: ACCOUNT IS CLOSED'
+               PERFORM CLOSE-FILES
                EXIT PROGRAM
            END-IF.
 
+           IF AM-DORMANT-ACCOUNT
+               IF TRX-TYPE = 'AD' AND REACTIVATE-ACCOUNT
+                   CONTINUE
+               ELSE
+                   MOVE 'ACCOUNT IS DORMANT' TO SUSP-ERROR-MESSAGE
+                   PERFORM WRITE-SUSPENSE-RECORD
+                   DISPLAY 'ERROR: ACCOUNT IS DORMANT'
+                   PERFORM CLOSE-FILES
+                   EXIT PROGRAM
+               END-IF
+           END-IF.
+
+       REWRITE-ACCOUNT-MASTER.
+           MOVE CURRENT-BALANCE TO AM-CURRENT-BALANCE.
+           REWRITE ACCT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR: REWRITE FAILED FOR ACCOUNT: '
+                           TRX-ACCOUNT
+           END-REWRITE.
+
        PROCESS-CREDIT.
            ADD TRX-AMOUNT TO CURRENT-BALANCE.
            ADD TRX-AMOUNT TO TOTAL-CREDITS.
 
        PROCESS-DEBIT.
-           IF TRX-AMOUNT > CURRENT-BALANCE
-               DISPLAY 'ERROR: INSUFFICIENT FUNDS'
-               EXIT PROGRAM
-           END-IF.
-           
+           PERFORM CHECK-SUFFICIENT-FUNDS.
            SUBTRACT TRX-AMOUNT FROM CURRENT-BALANCE.
            ADD TRX-AMOUNT TO TOTAL-DEBITS.
 
+       CHECK-SUFFICIENT-FUNDS.
+           EVALUATE AM-ACCOUNT-TYPE
+               WHEN 'CA'
+                   IF TRX-AMOUNT > CURRENT-BALANCE + AM-OVERDRAFT-LIMIT
+                       MOVE 'EXCEEDS OVERDRAFT LIMIT'
+                         TO SUSP-ERROR-MESSAGE
+                       PERFORM WRITE-SUSPENSE-RECORD
+                       DISPLAY 'ERROR: EXCEEDS OVERDRAFT LIMIT'
+                       PERFORM CLOSE-FILES
+                       EXIT PROGRAM
+                   END-IF
+               WHEN OTHER
+                   IF TRX-AMOUNT > CURRENT-BALANCE
+                       MOVE 'INSUFFICIENT FUNDS' TO SUSP-ERROR-MESSAGE
+                       PERFORM WRITE-SUSPENSE-RECORD
+                       DISPLAY 'ERROR: INSUFFICIENT FUNDS'
+                       PERFORM CLOSE-FILES
+                       EXIT PROGRAM
+                   END-IF
+           END-EVALUATE.
+
        PROCESS-TRANSFER.
-           DISPLAY 'TRANSFER TO ACCOUNT: ' TRX-ACCOUNT.
+           IF TO-ACCOUNT = SPACES
+               MOVE 'TO ACCOUNT REQUIRED FOR TRANSFER'
+                 TO SUSP-ERROR-MESSAGE
+               PERFORM WRITE-SUSPENSE-RECORD
+               DISPLAY 'ERROR: TO ACCOUNT REQUIRED FOR TRANSFER'
+               PERFORM CLOSE-FILES
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM VALIDATE-TO-ACCOUNT.
+           PERFORM CHECK-SUFFICIENT-FUNDS.
+
            SUBTRACT TRX-AMOUNT FROM CURRENT-BALANCE.
            ADD TRX-AMOUNT TO TOTAL-DEBITS.
+           PERFORM REWRITE-ACCOUNT-MASTER.
+           PERFORM CREDIT-TO-ACCOUNT.
+
+           DISPLAY 'TRANSFER FROM ACCOUNT: ' TRX-ACCOUNT
+                   ' TO ACCOUNT: ' TO-ACCOUNT
+                   ' AMOUNT: ' TRX-AMOUNT.
+
+       VALIDATE-TO-ACCOUNT.
+           MOVE TO-ACCOUNT TO AM-ACCOUNT-NUMBER.
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   MOVE 'TO ACCOUNT NOT ON FILE' TO SUSP-ERROR-MESSAGE
+                   PERFORM WRITE-SUSPENSE-RECORD
+                   DISPLAY 'ERROR: TO ACCOUNT NOT ON FILE: '
+                           TO-ACCOUNT
+                   PERFORM CLOSE-FILES
+                   EXIT PROGRAM
+           END-READ.
+
+           IF AM-CLOSED-ACCOUNT
+               MOVE 'TO ACCOUNT IS CLOSED' TO SUSP-ERROR-MESSAGE
+               PERFORM WRITE-SUSPENSE-RECORD
+               DISPLAY 'ERROR: TO ACCOUNT IS CLOSED'
+               PERFORM CLOSE-FILES
+               EXIT PROGRAM
+           END-IF.
+
+           IF AM-DORMANT-ACCOUNT
+               MOVE 'TO ACCOUNT IS DORMANT' TO SUSP-ERROR-MESSAGE
+               PERFORM WRITE-SUSPENSE-RECORD
+               DISPLAY 'ERROR: TO ACCOUNT IS DORMANT'
+               PERFORM CLOSE-FILES
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE TRX-ACCOUNT TO AM-ACCOUNT-NUMBER.
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   MOVE 'SOURCE ACCOUNT VANISHED' TO SUSP-ERROR-MESSAGE
+                   PERFORM WRITE-SUSPENSE-RECORD
+                   DISPLAY 'ERROR: SOURCE ACCOUNT VANISHED: '
+                           TRX-ACCOUNT
+                   PERFORM CLOSE-FILES
+                   EXIT PROGRAM
+           END-READ.
+
+       CREDIT-TO-ACCOUNT.
+           MOVE TO-ACCOUNT TO AM-ACCOUNT-NUMBER.
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   MOVE 'TO ACCOUNT NOT ON FILE' TO SUSP-ERROR-MESSAGE
+                   PERFORM WRITE-SUSPENSE-RECORD
+                   DISPLAY 'ERROR: TO ACCOUNT NOT ON FILE: '
+                           TO-ACCOUNT
+                   PERFORM CLOSE-FILES
+                   EXIT PROGRAM
+           END-READ.
+
+           MOVE AM-CURRENT-BALANCE TO WS-TO-PRE-BALANCE.
+           ADD TRX-AMOUNT TO AM-CURRENT-BALANCE.
+           ADD TRX-AMOUNT TO TOTAL-CREDITS.
+
+           REWRITE ACCT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR: REWRITE FAILED FOR ACCOUNT: '
+                           TO-ACCOUNT
+           END-REWRITE.
+
+           PERFORM WRITE-CREDIT-JOURNAL-ENTRY.
 
        PROCESS-ADJUSTMENT.
            DISPLAY 'ADJUSTMENT TRANSACTION'.
-           COMPUTE CURRENT-BALANCE = 
+           COMPUTE CURRENT-BALANCE =
                CURRENT-BALANCE + TRX-AMOUNT.
            IF TRX-AMOUNT > 0
                ADD TRX-AMOUNT TO TOTAL-CREDITS
@@ -92,6 +302,44 @@
                ADD TRX-AMOUNT TO TOTAL-DEBITS
            END-IF.
 
+           IF REACTIVATE-ACCOUNT AND AM-DORMANT-ACCOUNT
+               MOVE 'A' TO AM-ACCOUNT-STATUS
+               DISPLAY 'ACCOUNT REACTIVATED: ' TRX-ACCOUNT
+           END-IF.
+
        UPDATE-LEDGER.
-           COMPUTE NET-BALANCE = 
-               TOTAL-CREDITS - TOTAL-DEBITS.
\ No newline at end of file
+           COMPUTE NET-BALANCE =
+               TOTAL-CREDITS - TOTAL-DEBITS.
+           PERFORM WRITE-JOURNAL-ENTRY.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE TRX-DATE      TO TJ-TRX-DATE.
+           MOVE TRX-TYPE      TO TJ-TRX-TYPE.
+           MOVE TRX-ACCOUNT   TO TJ-TRX-ACCOUNT.
+           MOVE TRX-AMOUNT    TO TJ-TRX-AMOUNT.
+           MOVE WS-PRE-BALANCE  TO TJ-PRE-BALANCE.
+           MOVE CURRENT-BALANCE TO TJ-POST-BALANCE.
+           MOVE FUNCTION CURRENT-DATE TO TJ-POSTING-TIMESTAMP.
+           WRITE TRX-JOURNAL-RECORD.
+
+       WRITE-CREDIT-JOURNAL-ENTRY.
+           MOVE TRX-DATE           TO TJ-TRX-DATE.
+           MOVE TRX-TYPE           TO TJ-TRX-TYPE.
+           MOVE TO-ACCOUNT         TO TJ-TRX-ACCOUNT.
+           MOVE TRX-AMOUNT         TO TJ-TRX-AMOUNT.
+           MOVE WS-TO-PRE-BALANCE  TO TJ-PRE-BALANCE.
+           MOVE AM-CURRENT-BALANCE TO TJ-POST-BALANCE.
+           MOVE FUNCTION CURRENT-DATE TO TJ-POSTING-TIMESTAMP.
+           WRITE TRX-JOURNAL-RECORD.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE 'TRANSLEDG'          TO SUSP-SOURCE-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUSP-REJECT-DATE.
+           MOVE TRX-DATE             TO SUSP-TRX-DATE.
+           MOVE TRX-TYPE             TO SUSP-TRX-TYPE.
+           MOVE TRX-AMOUNT           TO SUSP-TRX-AMOUNT.
+           MOVE TRX-ACCOUNT          TO SUSP-TRX-ACCOUNT.
+           MOVE TO-ACCOUNT           TO SUSP-TO-ACCOUNT.
+           MOVE TRX-REACT-FLAG       TO SUSP-TRX-REACT-FLAG.
+           MOVE TRX-DESCRIPTION      TO SUSP-TRX-DESCRIPTION.
+           WRITE SUSPENSE-RECORD.
