@@ -0,0 +1,328 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ACCTMAIN.
+000030 AUTHOR.        BANKING-SYSTEMS.
+000040 INSTALLATION.  DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 2026-08-09  BSY  INITIAL VERSION - BATCH ACCOUNT MAINTENANCE.
+000120*              APPLIES ADD/CHANGE-TYPE/CHANGE-STATUS REQUESTS
+000130*              FROM THE ACCTMNT TRANSACTION FILE TO ACCTMAST.
+000135* 2026-08-09  BSY  ACCTLOG NOW OPENED EXTEND SO EACH RUN'S
+000136*              ACTIVITY LINES ACCUMULATE INSTEAD OF REPLACING THE
+000137*              PRIOR RUN'S LOG; OPENS ARE STATUS-CHECKED; THE
+000138*              CONTROL-FILE SEQUENCE IS NO LONGER ADVANCED UNTIL
+000139*              THE MASTER RECORD IT NAMES HAS ACTUALLY BEEN
+000140*              WRITTEN.
+000141* 2026-08-09  BSY  1000-INITIALIZE NOW READS THE EXISTING CONTROL
+000142*              RECORD WHEN ACCTCTL WAS ALREADY ON FILE -- IT WAS
+000143*              PREVIOUSLY ONLY POPULATED ON A FIRST-EVER RUN, SO
+000144*              CTL-LAST-SEQUENCE WAS NEVER ACTUALLY LOADED FROM
+000145*              DISK ON SUBSEQUENT RUNS.
+000147* 2026-08-09  BSY  REMOVED A STRAY MOVE IN 2300-CHANGE-ACCOUNT-TYPE
+000148*              THAT WAS IMMEDIATELY OVERWRITTEN AND HAD NO EFFECT
+000149*              ON THE LOGGED LINE.
+000150*================================================================
+000150
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT MAINT-REQUEST-FILE ASSIGN TO "ACCTMNT"
+000200         ORGANIZATION IS SEQUENTIAL
+000210         FILE STATUS IS WS-MNTR-FILE-STATUS.
+000220
+000230     SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS AM-ACCOUNT-NUMBER
+000270         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000280
+000290     SELECT ACCT-CONTROL-FILE ASSIGN TO "ACCTCTL"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CTL-KEY
+000330         FILE STATUS IS WS-CTL-FILE-STATUS.
+000340
+000350     SELECT MAINT-LOG-FILE ASSIGN TO "ACCTLOG"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-LOG-FILE-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  MAINT-REQUEST-FILE.
+000420 01  MAINT-REQUEST-RECORD.
+000430     05  MR-ACTION-CODE        PIC X(1).
+000440         88  MR-ADD-ACCOUNT    VALUE 'A'.
+000450         88  MR-CHANGE-TYPE    VALUE 'T'.
+000460         88  MR-CHANGE-STATUS  VALUE 'S'.
+000470     05  MR-ACCOUNT-NUMBER     PIC X(20).
+000480     05  MR-NEW-ACCOUNT-TYPE   PIC X(2).
+000490     05  MR-NEW-ACCOUNT-STATUS PIC X(1).
+000500     05  MR-INITIAL-BALANCE    PIC S9(9)V99.
+000510
+000520 FD  ACCT-MASTER-FILE.
+000530     COPY ACCTMSTR.
+000540
+000550 FD  ACCT-CONTROL-FILE.
+000560 01  ACCT-CONTROL-RECORD.
+000570     05  CTL-KEY               PIC X(1).
+000580     05  CTL-LAST-SEQUENCE     PIC 9(8).
+000590
+000600 FD  MAINT-LOG-FILE.
+000610 01  LOG-LINE                  PIC X(80).
+000620
+000630 WORKING-STORAGE SECTION.
+000640*----------------------------------------------------------------
+000650* FILE STATUS AND CONTROL SWITCHES
+000660*----------------------------------------------------------------
+000670 01  WS-MNTR-FILE-STATUS       PIC X(2)  VALUE '00'.
+000680 01  WS-ACCT-FILE-STATUS       PIC X(2)  VALUE '00'.
+000690 01  WS-CTL-FILE-STATUS        PIC X(2)  VALUE '00'.
+000700 01  WS-LOG-FILE-STATUS        PIC X(2)  VALUE '00'.
+000710
+000720 01  WS-EOF-SWITCH             PIC X(1)  VALUE 'N'.
+000730     88  END-OF-REQUESTS       VALUE 'Y'.
+000740
+000750 01  WS-VALID-SWITCH           PIC X(3)  VALUE 'YES'.
+000760     88  REQUEST-IS-VALID      VALUE 'YES'.
+000770
+000780*----------------------------------------------------------------
+000790* NEW ACCOUNT NUMBER ASSIGNMENT - A TWO DIGIT NUMERIC PREFIX
+000800* FOLLOWED BY THE NEXT CONTROL SEQUENCE NUMBER, ZERO FILLED TO
+000810* TEN DIGITS OVERALL, SATISFYING VALIDATE-ACCOUNT-NUMBER'S
+000820* NUMERIC-PREFIX AND MINIMUM-LENGTH RULES.
+000830*----------------------------------------------------------------
+000840 01  WS-NEW-ACCOUNT-NUMBER.
+000850     05  WS-NEW-ACCOUNT-PREFIX PIC X(2)  VALUE '10'.
+000860     05  WS-NEW-ACCOUNT-SEQ    PIC 9(8).
+000870     05  FILLER                PIC X(10) VALUE SPACES.
+000880
+000890 01  WS-LOG-DETAIL.
+000900     05  WS-LOG-ACCOUNT        PIC X(20).
+000910     05  FILLER                PIC X(2)  VALUE SPACES.
+000920     05  WS-LOG-MESSAGE        PIC X(58).
+000930
+000940 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+000980         UNTIL END-OF-REQUESTS.
+000990     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001000     STOP RUN.
+001010
+001020*================================================================
+001030* 1000-INITIALIZE - OPEN FILES, CREATE THE CONTROL RECORD THE
+001040* FIRST TIME THIS PROGRAM EVER RUNS, PRIME THE READ
+001050*================================================================
+001060 1000-INITIALIZE.
+001070     OPEN INPUT MAINT-REQUEST-FILE.
+001071     IF WS-MNTR-FILE-STATUS NOT = '00'
+001072         DISPLAY 'ERROR: UNABLE TO OPEN ACCTMNT, STATUS: '
+001073                 WS-MNTR-FILE-STATUS
+001074         STOP RUN
+001075     END-IF.
+001080     OPEN I-O   ACCT-MASTER-FILE.
+001081     IF WS-ACCT-FILE-STATUS NOT = '00'
+001082         DISPLAY 'ERROR: UNABLE TO OPEN ACCTMAST, STATUS: '
+001083                 WS-ACCT-FILE-STATUS
+001084         CLOSE MAINT-REQUEST-FILE
+001085         STOP RUN
+001086     END-IF.
+001090     OPEN EXTEND MAINT-LOG-FILE.
+001091     IF WS-LOG-FILE-STATUS NOT = '00'
+001092         DISPLAY 'ERROR: UNABLE TO OPEN ACCTLOG, STATUS: '
+001093                 WS-LOG-FILE-STATUS
+001094         CLOSE MAINT-REQUEST-FILE
+001095         CLOSE ACCT-MASTER-FILE
+001096         STOP RUN
+001097     END-IF.
+001100
+001110     OPEN I-O ACCT-CONTROL-FILE.
+001120     IF WS-CTL-FILE-STATUS = '35'
+001130         OPEN OUTPUT ACCT-CONTROL-FILE
+001140         MOVE '1' TO CTL-KEY
+001150         MOVE ZERO TO CTL-LAST-SEQUENCE
+001160         WRITE ACCT-CONTROL-RECORD
+001170         CLOSE ACCT-CONTROL-FILE
+001180         OPEN I-O ACCT-CONTROL-FILE
+001185     ELSE
+001186         IF WS-CTL-FILE-STATUS NOT = '00'
+001187             DISPLAY 'ERROR: UNABLE TO OPEN ACCTCTL, STATUS: '
+001188                     WS-CTL-FILE-STATUS
+001189             CLOSE MAINT-REQUEST-FILE
+001190             CLOSE ACCT-MASTER-FILE
+001191             CLOSE MAINT-LOG-FILE
+001192             STOP RUN
+001193         ELSE
+001194             MOVE '1' TO CTL-KEY
+001195             READ ACCT-CONTROL-FILE
+001196                 INVALID KEY
+001197                     DISPLAY 'ERROR: CONTROL RECORD NOT FOUND'
+001198                     MOVE ZERO TO CTL-LAST-SEQUENCE
+001199             END-READ
+001200         END-IF
+001201     END-IF.
+001200
+001210     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+001220 1000-EXIT.
+001230     EXIT.
+001240
+001250*================================================================
+001260* 2000-PROCESS-REQUEST - APPLY ONE MAINTENANCE REQUEST
+001270*================================================================
+001280 2000-PROCESS-REQUEST.
+001290     MOVE 'YES' TO WS-VALID-SWITCH.
+001300
+001310     EVALUATE TRUE
+001320         WHEN MR-ADD-ACCOUNT
+001330             PERFORM 2200-ADD-ACCOUNT THRU 2200-EXIT
+001340         WHEN MR-CHANGE-TYPE
+001350             PERFORM 2300-CHANGE-ACCOUNT-TYPE THRU 2300-EXIT
+001360         WHEN MR-CHANGE-STATUS
+001370             PERFORM 2400-CHANGE-ACCOUNT-STATUS THRU 2400-EXIT
+001380         WHEN OTHER
+001390             MOVE 'NO ' TO WS-VALID-SWITCH
+001400             MOVE MR-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+001410             MOVE 'REJECTED - UNKNOWN ACTION CODE'
+001420                 TO WS-LOG-MESSAGE
+001430             PERFORM 2900-WRITE-LOG THRU 2900-EXIT
+001440     END-EVALUATE.
+001450
+001460     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+001470 2000-EXIT.
+001480     EXIT.
+001490
+001500 2100-READ-REQUEST.
+001510     READ MAINT-REQUEST-FILE
+001520         AT END
+001530             MOVE 'Y' TO WS-EOF-SWITCH
+001540     END-READ.
+001550 2100-EXIT.
+001560     EXIT.
+001570
+001580*================================================================
+001590* 2200-ADD-ACCOUNT - ASSIGN THE NEXT ACCOUNT NUMBER AND WRITE A
+001600* NEW ACTIVE MASTER RECORD
+001610*================================================================
+001620 2200-ADD-ACCOUNT.
+001630     IF MR-NEW-ACCOUNT-TYPE NOT = 'SA' AND NOT = 'CA'
+001640             AND NOT = 'LA' AND NOT = 'CC'
+001650         MOVE MR-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+001660         MOVE 'REJECTED - INVALID ACCOUNT TYPE' TO WS-LOG-MESSAGE
+001670         PERFORM 2900-WRITE-LOG THRU 2900-EXIT
+001680         GO TO 2200-EXIT
+001690     END-IF.
+001700
+001710     COMPUTE WS-NEW-ACCOUNT-SEQ = CTL-LAST-SEQUENCE + 1.
+001740
+001750     MOVE WS-NEW-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER.
+001760     MOVE MR-NEW-ACCOUNT-TYPE   TO AM-ACCOUNT-TYPE.
+001770     MOVE 'A'                   TO AM-ACCOUNT-STATUS.
+001780     MOVE MR-INITIAL-BALANCE    TO AM-CURRENT-BALANCE.
+001790     MOVE 1000.00               TO AM-MIN-BALANCE.
+001800     MOVE 5000.00               TO AM-OVERDRAFT-LIMIT.
+001810
+001820     WRITE ACCT-MASTER-RECORD
+001830         INVALID KEY
+001840             MOVE WS-NEW-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+001850             MOVE 'REJECTED - DUPLICATE ACCOUNT NUMBER'
+001860                 TO WS-LOG-MESSAGE
+001870             PERFORM 2900-WRITE-LOG THRU 2900-EXIT
+001880             GO TO 2200-EXIT
+001890     END-WRITE.
+001900
+001905     ADD 1 TO CTL-LAST-SEQUENCE.
+001906     REWRITE ACCT-CONTROL-RECORD.
+001907
+001910     MOVE WS-NEW-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT.
+001920     MOVE 'ACCOUNT OPENED' TO WS-LOG-MESSAGE.
+001930     PERFORM 2900-WRITE-LOG THRU 2900-EXIT.
+001940 2200-EXIT.
+001950     EXIT.
+001960
+001970*================================================================
+001980* 2300-CHANGE-ACCOUNT-TYPE
+001990*================================================================
+002000 2300-CHANGE-ACCOUNT-TYPE.
+002010     IF MR-NEW-ACCOUNT-TYPE NOT = 'SA' AND NOT = 'CA'
+002020             AND NOT = 'LA' AND NOT = 'CC'
+002030         MOVE MR-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+002040         MOVE 'REJECTED - INVALID ACCOUNT TYPE' TO WS-LOG-MESSAGE
+002050         PERFORM 2900-WRITE-LOG THRU 2900-EXIT
+002060         GO TO 2300-EXIT
+002070     END-IF.
+002080
+002090     MOVE MR-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER.
+002100     READ ACCT-MASTER-FILE
+002110         INVALID KEY
+002120             MOVE MR-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+002130             MOVE 'REJECTED - ACCOUNT NOT ON FILE'
+002140                 TO WS-LOG-MESSAGE
+002150             PERFORM 2900-WRITE-LOG THRU 2900-EXIT
+002160             GO TO 2300-EXIT
+002170     END-READ.
+002180
+002200     MOVE MR-NEW-ACCOUNT-TYPE TO AM-ACCOUNT-TYPE.
+002210     REWRITE ACCT-MASTER-RECORD.
+002220
+002230     MOVE MR-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT.
+002240     STRING 'ACCOUNT TYPE CHANGED TO ' DELIMITED BY SIZE
+002250             MR-NEW-ACCOUNT-TYPE DELIMITED BY SIZE
+002260             INTO WS-LOG-MESSAGE.
+002270     PERFORM 2900-WRITE-LOG THRU 2900-EXIT.
+002280 2300-EXIT.
+002290     EXIT.
+002300
+002310*================================================================
+002320* 2400-CHANGE-ACCOUNT-STATUS
+002330*================================================================
+002340 2400-CHANGE-ACCOUNT-STATUS.
+002350     IF MR-NEW-ACCOUNT-STATUS NOT = 'A' AND NOT = 'C'
+002360             AND NOT = 'D'
+002370         MOVE MR-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+002380         MOVE 'REJECTED - INVALID ACCOUNT STATUS'
+002390             TO WS-LOG-MESSAGE
+002400         PERFORM 2900-WRITE-LOG THRU 2900-EXIT
+002410         GO TO 2400-EXIT
+002420     END-IF.
+002430
+002440     MOVE MR-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER.
+002450     READ ACCT-MASTER-FILE
+002460         INVALID KEY
+002470             MOVE MR-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+002480             MOVE 'REJECTED - ACCOUNT NOT ON FILE'
+002490                 TO WS-LOG-MESSAGE
+002500             PERFORM 2900-WRITE-LOG THRU 2900-EXIT
+002510             GO TO 2400-EXIT
+002520     END-READ.
+002530
+002540     MOVE MR-NEW-ACCOUNT-STATUS TO AM-ACCOUNT-STATUS.
+002550     REWRITE ACCT-MASTER-RECORD.
+002560
+002570     MOVE MR-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT.
+002580     STRING 'ACCOUNT STATUS CHANGED TO ' DELIMITED BY SIZE
+002590             MR-NEW-ACCOUNT-STATUS DELIMITED BY SIZE
+002600             INTO WS-LOG-MESSAGE.
+002610     PERFORM 2900-WRITE-LOG THRU 2900-EXIT.
+002620 2400-EXIT.
+002630     EXIT.
+002640
+002650 2900-WRITE-LOG.
+002660     MOVE WS-LOG-DETAIL TO LOG-LINE.
+002670     WRITE LOG-LINE.
+002680 2900-EXIT.
+002690     EXIT.
+002700
+002710*================================================================
+002720* 9000-TERMINATE - CLOSE FILES
+002730*================================================================
+002740 9000-TERMINATE.
+002750     CLOSE MAINT-REQUEST-FILE.
+002760     CLOSE ACCT-MASTER-FILE.
+002770     CLOSE ACCT-CONTROL-FILE.
+002780     CLOSE MAINT-LOG-FILE.
+002790 9000-EXIT.
+002800     EXIT.
